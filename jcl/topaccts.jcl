@@ -0,0 +1,67 @@
+//TOPACCTS JOB (ACCTG),'RETAIL BANKING',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*----------------------------------------------------------------
+//* 08/09/2026  RH   ORIGINAL JOB STREAM.  STEP010 RUNS TOPACCTS
+//*                  (TOP-ACCOUNTS TIER REPORTS PLUS THE EXCEPTION
+//*                  LISTING) AND CHECKPOINTS EVERY 1000 CUSTRECS-
+//*                  FILE RECORDS SO A LONG RUN CAN BE RESTARTED
+//*                  WITHOUT REPROCESSING THE WHOLE FILE.  STEP020
+//*                  RUNS DORMACCT OFF THE SAME CUSTOMER FILE AND IS
+//*                  SKIPPED IF STEP010 DID NOT COMPLETE CLEANLY.
+//* 08/09/2026  RH   ADDED THE TOPCSV DD FOR THE NEW COMMA-DELIMITED
+//*                  SPREADSHEET COPY OF THE TOP-ACCOUNTS LISTING.
+//* 08/09/2026  RH   CORRECTED TOPEXCPT/TOPCSV/DORMACCT DCB LRECL TO
+//*                  MATCH THE WIDENED RECORD LAYOUTS IN THE PROGRAMS.
+//*----------------------------------------------------------------
+//*
+//* TO RESTART STEP010 FROM ITS LAST CHECKPOINT, RESUBMIT THIS JOB
+//* WITH A RESTART PARAMETER OF THE FORM:
+//*     //TOPACCTS JOB (ACCTG),'RETAIL BANKING',CLASS=A,MSGCLASS=X,
+//*     //             RESTART=(STEP010,CHKPTID)
+//* WHERE CHKPTID IS THE CHECKPOINT-ID SHOWN ON THE SYSOUT OF THE
+//* RUN THAT ABENDED, OR RESTART=STEP010 TO START THE STEP OVER.
+//*
+//* CUTOVER NOTE - RETAIL.PROD.CUSTRECS IS AN 83-BYTE RECORD AS OF
+//* THE ACCT-ID FIELD ADDED TO CUSTREC.CPY.  THIS JOB STREAM DOES
+//* NOT CONVERT AN EXISTING 80-BYTE CUSTRECS DATA SET - IT ASSUMES
+//* CUSTRECS HAS ALREADY BEEN REBUILT AT 83 BYTES PER RECORD, WITH
+//* AN ACCT-ID VALUE POPULATED IN EVERY RECORD, BEFORE THIS JOB IS
+//* FIRST RUN.  RUNNING THIS JOB AGAINST THE OLD 80-BYTE CUSTRECS
+//* WILL MISREAD EVERY FIELD.  SEE IMPLEMENTATION_STATUS.MD FOR THE
+//* ONE-TIME CONVERSION THIS CUTOVER REQUIRES.
+//*
+//STEP010  EXEC PGM=TOPACCTS
+//STEPLIB  DD DSN=RETAIL.PROD.LOADLIB,DISP=SHR
+//CUSTRECS DD DSN=RETAIL.PROD.CUSTRECS,DISP=SHR
+//THRESLD  DD DSN=RETAIL.PROD.THRESLD,DISP=SHR
+//TOPACCTS DD DSN=RETAIL.PROD.TOPACCTS.REPORT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TOPEXCPT DD DSN=RETAIL.PROD.TOPACCTS.EXCEPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=0)
+//TOPCSV   DD DSN=RETAIL.PROD.TOPACCTS.CSV,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//CHKPTFIL DD DSN=RETAIL.PROD.TOPACCTS.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP020 IS BYPASSED UNLESS STEP010 ENDED WITH CONDITION CODE
+//* 0000 THROUGH 0004.
+//*
+//STEP020  EXEC PGM=DORMACCT,COND=(4,GT,STEP010)
+//STEPLIB  DD DSN=RETAIL.PROD.LOADLIB,DISP=SHR
+//CUSTRECS DD DSN=RETAIL.PROD.CUSTRECS,DISP=SHR
+//DORMTHR  DD DSN=RETAIL.PROD.DORMTHR,DISP=SHR
+//DORMACCT DD DSN=RETAIL.PROD.DORMACCT.REPORT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
