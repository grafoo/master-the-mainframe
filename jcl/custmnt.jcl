@@ -0,0 +1,40 @@
+//CUSTMNT JOB (ACCTG),'RETAIL BANKING',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*----------------------------------------------------------------
+//* 08/09/2026  RH   ORIGINAL JOB STREAM.  STEP010 RUNS CUSTMNT TO
+//*                  APPLY ADD/CHANGE/DELETE TRANSACTIONS AGAINST
+//*                  THE CUSTOMER MASTER AND PRODUCE THE AUDIT TRAIL.
+//*                  STEP020 CATALOGS THE NEW MASTER OVER THE OLD ONE
+//*                  ONLY IF STEP010 ENDED CLEANLY.
+//* 08/09/2026  RH   CHANGED SYSUT2 ON STEP020 FROM DISP=SHR TO
+//*                  DISP=OLD - IEBGENER FULLY OVERWRITES THIS
+//*                  DATA SET, THE SAME DISPOSITION DISCIPLINE
+//*                  ALREADY USED FOR NEWMSTR ON STEP010.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=CUSTMNT
+//STEPLIB  DD DSN=RETAIL.PROD.LOADLIB,DISP=SHR
+//OLDMSTR  DD DSN=RETAIL.PROD.CUSTRECS,DISP=SHR
+//TRANFILE DD DSN=RETAIL.PROD.CUSTMNT.TRANS,DISP=SHR
+//MAINTID  DD DSN=RETAIL.PROD.CUSTMNT.OPERID,DISP=SHR
+//NEWMSTR  DD DSN=RETAIL.PROD.CUSTRECS.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//AUDITLOG DD DSN=RETAIL.PROD.CUSTMNT.AUDIT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP020 REPLACES THE PRODUCTION CUSTOMER MASTER WITH THE NEW
+//* MASTER BUILT BY STEP010, ONLY IF STEP010 ENDED WITH CONDITION
+//* CODE 0000 THROUGH 0004.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,GT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=RETAIL.PROD.CUSTRECS.NEW,DISP=SHR
+//SYSUT2   DD DSN=RETAIL.PROD.CUSTRECS,DISP=OLD
+//SYSOUT   DD SYSOUT=*
