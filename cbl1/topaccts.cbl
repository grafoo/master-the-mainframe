@@ -1,138 +1,626 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TOPACCTS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUSTRECS-FILE ASSIGN TO CUSTRECS.
-           SELECT TOPACCTS-FILE ASSIGN TO TOPACCTS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TOPACCTS-FILE
-           RECORDING MODE F.
-       01  TOPACCTS-REPORT-LINE PIC X(80).
-
-       FD  CUSTRECS-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
-       01  CUSTREC.
-           05 FNAME PIC X(11).
-           05 LNAME PIC X(22).
-           05 FDATE PIC X(8).
-           05       PIC X(3).
-           05 LDATE PIC X(8).
-           05       PIC X(9).
-           05 BALANCE PIC X(12).
-
-       WORKING-STORAGE SECTION.
-       01  TOPACCT-TABLE.
-           05 TOPACCT
-              OCCURS 20 TIMES
-              INDEXED BY I.
-              10 FNAME PIC X(11).
-              10 LNAME PIC X(22).
-              10 BALANCE PIC X(12).
-
-       01  EOF PIC 9 VALUE 0.
-
-       01  TOPACCT-NUM PIC 9(2) VALUE 0.
-
-       01  TOPACCT-BALANCE-TMP PIC 9,999,999V99.
-       01  TOPACCT-BALANCE-CMP PIC 9,999,999V99.
-
-       01  DATE-TODAY-HEADER.
-           05 TODAY-YEAR PIC 9(4).
-           05 TODAY-MONTH PIC 9(2).
-           05 TODAY-DAY PIC 9(2).
-           05 TODAY-TRAILER PIC 9(8)X9(4).
-
-       PROCEDURE DIVISION.
-       MAINLINE.
-           COMPUTE TOPACCT-BALANCE-CMP =
-              FUNCTION NUMVAL-C("8,500,000.00")
-           PERFORM OPEN-FILES
-           PERFORM WRITE-REPORT-HEADERS
-           PERFORM READ-CUSTOMER-RECS
-           PERFORM WRITE-REPORT-NUM-CUST-RECS
-           PERFORM WRITE-REPORT-TOPACCTS
-           PERFORM CLOSE-FILES
-           STOP RUN
-           .
-
-       WRITE-REPORT-TOPACCTS.
-           PERFORM WRITE-REPORT-TOPACCT
-           VARYING I FROM 1 BY 1 UNTIL I > TOPACCT-NUM
-           .
-
-       WRITE-REPORT-TOPACCT.
-           STRING
-              FNAME IN TOPACCT(I) DELIMITED BY SIZE
-              " " DELIMITED BY SIZE
-              LNAME IN TOPACCT(I) DELIMITED BY SIZE
-              " " DELIMITED BY SIZE
-              BALANCE IN TOPACCT(I) DELIMITED BY SIZE
-              INTO TOPACCTS-REPORT-LINE
-           WRITE TOPACCTS-REPORT-LINE
-           .
-
-       WRITE-REPORT-HEADERS.
-           MOVE "REPORT OF TOP ACCOUNT BALANCE HOLDERS"
-              TO TOPACCTS-REPORT-LINE
-           WRITE TOPACCTS-REPORT-LINE
-
-           MOVE FUNCTION CURRENT-DATE TO DATE-TODAY-HEADER
-           STRING
-              "PREPARED FOR PAT STANARD ON" DELIMITED BY SIZE
-              " " DELIMITED BY SIZE
-              TODAY-MONTH DELIMITED BY SIZE
-              "." DELIMITED BY SIZE
-              TODAY-DAY DELIMITED BY SIZE
-              "." DELIMITED BY SIZE
-              TODAY-YEAR DELIMITED BY SIZE
-              INTO TOPACCTS-REPORT-LINE
-           WRITE TOPACCTS-REPORT-LINE
-           .
-
-       WRITE-REPORT-NUM-CUST-RECS.
-           STRING
-              "# OF RECORDS: " DELIMITED BY SIZE
-              TOPACCT-NUM DELIMITED BY SIZE
-              INTO TOPACCTS-REPORT-LINE
-           WRITE TOPACCTS-REPORT-LINE
-
-           MOVE "==============================================="
-              TO TOPACCTS-REPORT-LINE
-           WRITE TOPACCTS-REPORT-LINE
-           .
-
-       OPEN-FILES.
-           OPEN INPUT CUSTRECS-FILE
-           OPEN OUTPUT TOPACCTS-FILE
-           .
-
-       READ-CUSTOMER-RECS.
-           PERFORM UNTIL EOF = 1
-           PERFORM READ-REC
-           PERFORM REPORT-TOPACCT
-           END-PERFORM
-           .
-
-       REPORT-TOPACCT.
-           COMPUTE TOPACCT-BALANCE-TMP =
-              FUNCTION NUMVAL-C (BALANCE IN CUSTREC)
-           IF TOPACCT-BALANCE-TMP > TOPACCT-BALANCE-CMP
-              ADD 1 TO TOPACCT-NUM
-              MOVE FNAME IN CUSTREC TO FNAME IN TOPACCT(TOPACCT-NUM)
-              MOVE LNAME IN CUSTREC TO LNAME IN TOPACCT(TOPACCT-NUM)
-              MOVE BALANCE IN CUSTREC
-                 TO BALANCE IN TOPACCT(TOPACCT-NUM)
-           END-IF
-           .
-
-       READ-REC.
-           READ CUSTRECS-FILE AT END MOVE 1 TO EOF
-           .
-
-       CLOSE-FILES.
-           CLOSE TOPACCTS-FILE
-           CLOSE CUSTRECS-FILE
-           .
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TOPACCTS.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 01/05/2019  RH   ORIGINAL INSTALLATION.
+001100* 08/09/2026  RH   THRESHOLD IS NOW READ FROM A CONTROL RECORD
+001200*                  (THRESLD-FILE) INSTEAD OF BEING HARD CODED
+001300*                  IN MAINLINE.  IF THE CONTROL FILE CANNOT BE
+001400*                  OPENED OR IS EMPTY, THE PRIOR STANDARD CUT
+001500*                  OF $8,500,000.00 IS USED AND A WARNING IS
+001600*                  WRITTEN TO THE CONSOLE.
+001610* 08/09/2026  RH   TOPACCT-TABLE ENLARGED TO A REALISTIC VOLUME
+001620*                  AND BOUNDS CHECKED.  ONCE THE TABLE IS FULL,
+001630*                  FURTHER QUALIFYING ACCOUNTS ARE COUNTED BUT
+001640*                  NOT STORED, AND THE REPORT CARRIES A
+001650*                  TRUNCATION WARNING RATHER THAN SILENTLY
+001660*                  DROPPING THEM.
+001670* 08/09/2026  RH   TOPACCT-TABLE IS NOW SORTED DESCENDING BY
+001680*                  BALANCE BEFORE THE REPORT IS WRITTEN, AND
+001690*                  EACH LINE CARRIES A RANK NUMBER.
+001691* 08/09/2026  RH   ADDED A CONTROL-TOTAL FOOTER: TOTAL CUSTRECS
+001692*                  READ, SUM OF ALL BALANCES, AND SUM OF THE
+001693*                  TOP-ACCOUNT BALANCES, FOR G/L RECONCILIATION.
+001694*                  TOPACCT-BALANCE-TMP/CMP CHANGED FROM AN
+001695*                  EDITED PICTURE TO A STRAIGHT NUMERIC ONE SO
+001696*                  THEY CAN PARTICIPATE IN THE NEW ADD STATEMENTS.
+001697* 08/09/2026  RH   RECAST AROUND A LIST OF (RECIPIENT,THRESHOLD)
+001698*                  TIERS READ FROM THRESLD-FILE INSTEAD OF A
+001699*                  SINGLE CONTROL RECORD, SO ONE PASS OF
+001701*                  CUSTRECS-FILE CAN PRODUCE A LABELED SECTION
+001702*                  FOR EACH RECIPIENT'S CUT LINE.  WHEN
+001703*                  THRESLD-FILE HAS NO RECORDS THE PRIOR SINGLE
+001704*                  CUTOFF OF $8,500,000.00 FOR PAT STANARD IS
+001705*                  USED AS A ONE-TIER DEFAULT.
+001706* 08/09/2026  RH   ADDED AN EDIT PASS (4150-VALIDATE-CUSTREC)
+001707*                  THAT CHECKS BALANCE, FDATE AND LDATE BEFORE A
+001708*                  RECORD IS COMPARED AGAINST ANY TIER.  RECORDS
+001709*                  THAT FAIL EDIT ARE WRITTEN TO TOPEXCPT-FILE
+001710*                  WITH THE CUSTOMER NAME AND REJECT REASON
+001711*                  INSTEAD OF BLOWING UP THE RUN.
+001712* 08/09/2026  RH   ADDED A CHECKPOINT EVERY 1000 CUSTRECS-FILE
+001713*                  RECORDS (I-O-CONTROL/CHKPTFIL) TO SUPPORT
+001714*                  RESTART FROM THE JOB STREAM ON A LONG RUN.
+001715* 08/09/2026  RH   ADDED TOPCSV-FILE, A COMMA-DELIMITED COPY OF
+001716*                  THE TOP-ACCOUNTS LISTING (RECIPIENT, RANK,
+001717*                  NAME, BALANCE) FOR SPREADSHEET USE ALONGSIDE
+001718*                  THE EXISTING PRINT-STYLE TOPACCTS-FILE.
+001719* 08/09/2026  RH   CUSTREC IS NOW COPIED FROM A SHARED CUSTREC
+001720*                  COPYBOOK (SEE CUSTREC.CPY) THAT ADDS AN
+001721*                  ACCT-ID FIELD, SO TOPACCTS, DORMACCT AND THE
+001722*                  NEW CUSTMNT MAINTENANCE PROGRAM ALL AGREE ON
+001723*                  ONE RECORD LAYOUT.  THE ACCOUNT ID NOW
+001724*                  APPEARS ON EVERY TOP-ACCOUNTS LINE, IN THE
+001725*                  TOPCSV-FILE OUTPUT AND ON THE EXCEPTION
+001726*                  LISTING.
+001727* 08/09/2026  RH   WIDENED THE THRESHOLD AND BALANCE WORKING
+001728*                  FIELDS FROM PIC 9(07)V99 TO PIC 9(11)V99 TO
+001729*                  MATCH SUM-ALL-BALANCE - A NINE-DIGIT FIELD
+001730*                  COULD NOT HOLD A MULTI-MILLION-DOLLAR TIER
+001731*                  THRESHOLD OR BALANCE WITHOUT WRAPPING.  ALSO
+001732*                  WIDENED TOPCSV-LINE AND TOPEXCPT-REPORT-LINE
+001733*                  SO THE COMMA-DELIMITED AND EXCEPTION LINES NO
+001734*                  LONGER TRUNCATE.
+001735*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CUSTRECS-FILE ASSIGN TO CUSTRECS.
+002200     SELECT TOPACCTS-FILE ASSIGN TO TOPACCTS.
+002250     SELECT TOPEXCPT-FILE ASSIGN TO TOPEXCPT.
+002260     SELECT TOPCSV-FILE ASSIGN TO TOPCSV.
+002300     SELECT THRESLD-FILE ASSIGN TO THRESLD
+002400         FILE STATUS IS THRESLD-STATUS.
+002450
+002460*----------------------------------------------------------------
+002470* CHECKPOINTS ARE TAKEN EVERY 1000 CUSTRECS-FILE RECORDS SO A
+002480* RESTARTED RUN DOES NOT HAVE TO REPROCESS THE WHOLE FILE.  THE
+002490* CHECKPOINT DATA SET (DDNAME CHKPTFIL) AND THE RESTART POINT
+002495* ARE CONTROLLED FROM THE JOB STREAM, NOT FROM THIS PROGRAM.
+002496*----------------------------------------------------------------
+002497 I-O-CONTROL.
+002498     RERUN ON CHKPTFIL EVERY 1000 RECORDS OF CUSTRECS-FILE.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  TOPACCTS-FILE
+002900     RECORDING MODE F.
+003000 01  TOPACCTS-REPORT-LINE PIC X(80).
+003050
+003060*----------------------------------------------------------------
+003070* TOPEXCPT-FILE - EXCEPTION LISTING OF CUSTRECS-FILE RECORDS
+003080* THAT FAIL EDIT AND ARE NOT CONSIDERED FOR ANY TIER.
+003090*----------------------------------------------------------------
+003095 FD  TOPEXCPT-FILE
+003096     RECORDING MODE F.
+003097 01  TOPEXCPT-REPORT-LINE PIC X(88).
+003098
+003099*----------------------------------------------------------------
+003101* TOPCSV-FILE - COMMA-DELIMITED COPY OF THE TOP-ACCOUNTS LISTING
+003102* (TIER, RANK, NAME, BALANCE) FOR LOADING INTO A SPREADSHEET.
+003103*----------------------------------------------------------------
+003104 FD  TOPCSV-FILE
+003105     RECORDING MODE F.
+003106 01  TOPCSV-LINE PIC X(84).
+003107
+003200 FD  CUSTRECS-FILE RECORD CONTAINS 83 CHARACTERS RECORDING MODE F.
+003300 01  CUSTREC.
+003310     COPY CUSTREC.
+004100
+004200*----------------------------------------------------------------
+004300* THRESLD-FILE - ONE RECORD PER DISTRIBUTION TIER, EACH GIVING
+004400* THE RECIPIENT NAME AND THE BALANCE CUTOFF FOR THEIR SECTION
+004500* OF THE REPORT, SO TIERS CAN BE ADDED, DROPPED OR REPRICED
+004600* FROM RUN TO RUN WITHOUT A PROGRAM CHANGE.
+004700*----------------------------------------------------------------
+004800 FD  THRESLD-FILE
+004900     RECORDING MODE F.
+005000 01  THRESLD-RECORD.
+005100     05 THRESLD-RECIPIENT PIC X(20).
+005200     05 THRESLD-AMOUNT    PIC X(15).
+005300
+005400 WORKING-STORAGE SECTION.
+005410 77  TIER-MAX             PIC 9(02) COMP VALUE 10.
+005420 77  NUM-TIERS            PIC 9(02) VALUE 0.
+005430 77  TOPACCT-MAX          PIC 9(04) COMP VALUE 2000.
+005440 77  TOPACCT-MAX-DISP     PIC 9(04) VALUE 2000.
+005450
+005460 77  SORT-I               PIC 9(04) COMP VALUE 0.
+005470 77  SORT-J               PIC 9(04) COMP VALUE 0.
+005480 77  RANK-DISP            PIC 9(04) VALUE 0.
+005490
+005500 77  CUST-NUM             PIC 9(07) VALUE 0.
+005510 77  SUM-ALL-BALANCE      PIC 9(11)V99 VALUE 0.
+005520 77  SUM-ALL-BALANCE-ED   PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+005530 77  SUM-TOP-BALANCE-ED   PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+005540 77  TIER-THRESHOLD-ED    PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+005550
+005560 77  TOPACCT-BALANCE-TMP  PIC 9(11)V99.
+005570
+005571 77  EXCEPT-NUM           PIC 9(07) VALUE 0.
+005572 77  NUMVAL-TEST-RC       PIC S9(04) VALUE 0.
+005573
+005574 01  CUSTREC-VALID-SW     PIC X(01) VALUE "Y".
+005575     88 CUSTREC-VALID     VALUE "Y".
+005576     88 CUSTREC-INVALID   VALUE "N".
+005577 01  REJECT-REASON        PIC X(40) VALUE SPACES.
+005578
+005579*----------------------------------------------------------------
+005580* FDATE-WORK/LDATE-WORK - NUMERIC REDEFINITIONS OF THE CUSTREC
+005581* DATE FIELDS USED TO RANGE-CHECK YEAR/MONTH/DAY ONCE
+005582* FUNCTION TEST-NUMVAL HAS CONFIRMED THE FIELD IS NUMERIC.
+005583*----------------------------------------------------------------
+005584 01  FDATE-WORK           PIC 9(08) VALUE 0.
+005585 01  FDATE-WORK-R REDEFINES FDATE-WORK.
+005586     05 FDATE-YYYY        PIC 9(04).
+005587     05 FDATE-MM          PIC 9(02).
+005588     05 FDATE-DD          PIC 9(02).
+005589
+005590 01  LDATE-WORK           PIC 9(08) VALUE 0.
+005591 01  LDATE-WORK-R REDEFINES LDATE-WORK.
+005592     05 LDATE-YYYY        PIC 9(04).
+005593     05 LDATE-MM          PIC 9(02).
+005594     05 LDATE-DD          PIC 9(02).
+005595
+005596 01  EOF PIC 9 VALUE 0.
+005598
+005600*----------------------------------------------------------------
+005610* TIER-TABLE - ONE ENTRY PER DISTRIBUTION TIER, EACH CARRYING
+005620* ITS OWN LIST OF QUALIFYING ACCOUNTS.
+005630*----------------------------------------------------------------
+005640 01  TIER-TABLE.
+005650     05 TIER-ENTRY
+005660        OCCURS 10 TIMES
+005670        INDEXED BY T.
+005680        10 TIER-RECIPIENT PIC X(20).
+005690        10 TIER-THRESHOLD PIC 9(11)V99.
+005700        10 TIER-TOPACCT-NUM PIC 9(04) VALUE 0.
+005710        10 TIER-TRUNC-SW PIC X(01) VALUE "N".
+005720           88 TIER-TRUNCATED VALUE "Y".
+005730        10 TIER-SUM-TOP-BALANCE PIC 9(11)V99 VALUE 0.
+005740        10 TIER-TOPACCT
+005750           OCCURS 2000 TIMES
+005760           INDEXED BY I.
+005765           15 ACCT-ID PIC X(10).
+005770           15 FNAME PIC X(11).
+005780           15 LNAME PIC X(22).
+005790           15 BALANCE PIC X(12).
+005800           15 BALANCE-NUM PIC 9(11)V99.
+005810
+005820 01  TIER-SORT-HOLD.
+005825     05 ACCT-ID PIC X(10).
+005830     05 FNAME PIC X(11).
+005840     05 LNAME PIC X(22).
+005850     05 BALANCE PIC X(12).
+005860     05 BALANCE-NUM PIC 9(11)V99.
+005870
+005880 01  THRESLD-STATUS PIC XX VALUE SPACES.
+005890     88 THRESLD-OK VALUE "00".
+005900     88 THRESLD-EOF VALUE "10".
+005910
+005920 01  DATE-TODAY-HEADER.
+005930     05 TODAY-YEAR PIC 9(4).
+005940     05 TODAY-MONTH PIC 9(2).
+005950     05 TODAY-DAY PIC 9(2).
+005960     05 TODAY-TRAILER PIC 9(8)X9(4).
+005970
+005980 PROCEDURE DIVISION.
+005990 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006010     PERFORM 2000-OPEN-FILES THRU 2000-EXIT
+006020     PERFORM 3000-WRITE-REPORT-HEADERS THRU 3000-EXIT
+006030     PERFORM 4000-READ-CUSTOMER-RECS THRU 4000-EXIT
+006040     PERFORM 4500-SORT-TIER-TABLES THRU 4500-EXIT
+006050     PERFORM 5000-WRITE-REPORT-NUM-CUST-RECS THRU 5000-EXIT
+006060     PERFORM 6000-WRITE-TIER-REPORTS THRU 6000-EXIT
+006070     PERFORM 7000-CLOSE-FILES THRU 7000-EXIT
+006080     STOP RUN
+006090     .
+006100
+006110*----------------------------------------------------------------
+006120* 1000-INITIALIZE - BUILD TIER-TABLE FROM THRESLD-FILE.  IF THE
+006130* FILE IS MISSING OR EMPTY, FALL BACK TO THE HISTORICAL SINGLE
+006140* CUTOFF OF $8,500,000.00 FOR PAT STANARD.
+006150*----------------------------------------------------------------
+006160 1000-INITIALIZE.
+006170     PERFORM 1100-READ-THRESLD-RECS THRU 1100-EXIT
+006180     IF NUM-TIERS = 0
+006190        ADD 1 TO NUM-TIERS
+006200        MOVE "PAT STANARD" TO TIER-RECIPIENT(NUM-TIERS)
+006210        COMPUTE TIER-THRESHOLD(NUM-TIERS) =
+006220           FUNCTION NUMVAL-C("8,500,000.00")
+006230     END-IF
+006240     .
+006250 1000-EXIT.
+006260     EXIT.
+006270
+006280 1100-READ-THRESLD-RECS.
+006290     OPEN INPUT THRESLD-FILE
+006300     IF NOT THRESLD-OK
+006310        DISPLAY "TOPACCTS - THRESLD-FILE NOT AVAILABLE, STATUS "
+006320           THRESLD-STATUS ", USING DEFAULT TIER"
+006330        GO TO 1100-EXIT
+006340     END-IF
+006350
+006360     PERFORM 1110-READ-ONE-THRESLD-REC THRU 1110-EXIT
+006370        UNTIL THRESLD-EOF
+006380
+006390     CLOSE THRESLD-FILE
+006400     .
+006410 1100-EXIT.
+006420     EXIT.
+006430
+006440 1110-READ-ONE-THRESLD-REC.
+006450     READ THRESLD-FILE
+006460        AT END
+006470           GO TO 1110-EXIT
+006480     END-READ
+006490
+006500     IF NUM-TIERS < TIER-MAX
+006510        ADD 1 TO NUM-TIERS
+006520        MOVE THRESLD-RECIPIENT TO TIER-RECIPIENT(NUM-TIERS)
+006530        COMPUTE TIER-THRESHOLD(NUM-TIERS) =
+006540           FUNCTION NUMVAL-C(THRESLD-AMOUNT)
+006550     ELSE
+006560        DISPLAY "TOPACCTS - MORE THAN " TIER-MAX
+006570           " TIERS IN THRESLD-FILE, EXTRA TIERS IGNORED"
+006580     END-IF
+006590     .
+006600 1110-EXIT.
+006610     EXIT.
+006620
+006630 2000-OPEN-FILES.
+006640     OPEN INPUT CUSTRECS-FILE
+006650     OPEN OUTPUT TOPACCTS-FILE
+006655     OPEN OUTPUT TOPEXCPT-FILE
+006656     OPEN OUTPUT TOPCSV-FILE
+006660     .
+006670 2000-EXIT.
+006680     EXIT.
+006690
+006700 3000-WRITE-REPORT-HEADERS.
+006710     MOVE "REPORT OF TOP ACCOUNT BALANCE HOLDERS"
+006720        TO TOPACCTS-REPORT-LINE
+006730     WRITE TOPACCTS-REPORT-LINE
+006740
+006750     MOVE FUNCTION CURRENT-DATE TO DATE-TODAY-HEADER
+006760     STRING
+006770        "PREPARED ON" DELIMITED BY SIZE
+006780        " " DELIMITED BY SIZE
+006790        TODAY-MONTH DELIMITED BY SIZE
+006800        "." DELIMITED BY SIZE
+006810        TODAY-DAY DELIMITED BY SIZE
+006820        "." DELIMITED BY SIZE
+006830        TODAY-YEAR DELIMITED BY SIZE
+006840        INTO TOPACCTS-REPORT-LINE
+006850     WRITE TOPACCTS-REPORT-LINE
+006860     .
+006870 3000-EXIT.
+006880     EXIT.
+006890
+006900 4000-READ-CUSTOMER-RECS.
+006910     PERFORM 4100-READ-REC THRU 4100-EXIT
+006920        UNTIL EOF = 1
+006930     .
+006940 4000-EXIT.
+006950     EXIT.
+006960
+006970 4100-READ-REC.
+006980     READ CUSTRECS-FILE
+006990        AT END
+007000           MOVE 1 TO EOF
+007010           GO TO 4100-EXIT
+007020     END-READ
+007030
+007040     ADD 1 TO CUST-NUM
+007045     PERFORM 4150-VALIDATE-CUSTREC THRU 4150-EXIT
+007046     IF CUSTREC-INVALID
+007047        PERFORM 4160-WRITE-EXCEPTION-REC THRU 4160-EXIT
+007048        GO TO 4100-EXIT
+007049     END-IF
+007050     COMPUTE TOPACCT-BALANCE-TMP =
+007060        FUNCTION NUMVAL-C (BALANCE IN CUSTREC)
+007070     ADD TOPACCT-BALANCE-TMP TO SUM-ALL-BALANCE
+007080
+007090     PERFORM 4200-CHECK-TIER THRU 4200-EXIT
+007100        VARYING T FROM 1 BY 1 UNTIL T > NUM-TIERS
+007110     .
+007120 4100-EXIT.
+007130     EXIT.
+007131
+007132*----------------------------------------------------------------
+007133* 4150-VALIDATE-CUSTREC - CONFIRM BALANCE, FDATE AND LDATE ARE
+007134* ALL VALID BEFORE THE RECORD IS PRICED AGAINST ANY TIER.
+007135*----------------------------------------------------------------
+007136 4150-VALIDATE-CUSTREC.
+007137     SET CUSTREC-VALID TO TRUE
+007138     MOVE SPACES TO REJECT-REASON
+007139
+007140     COMPUTE NUMVAL-TEST-RC =
+007141        FUNCTION TEST-NUMVAL-C(BALANCE IN CUSTREC)
+007142     IF NUMVAL-TEST-RC NOT = 0
+007143        SET CUSTREC-INVALID TO TRUE
+007144        MOVE "INVALID BALANCE" TO REJECT-REASON
+007145        GO TO 4150-EXIT
+007146     END-IF
+007147
+007148     COMPUTE NUMVAL-TEST-RC =
+007149        FUNCTION TEST-NUMVAL(FDATE IN CUSTREC)
+007150     IF NUMVAL-TEST-RC NOT = 0
+007151        SET CUSTREC-INVALID TO TRUE
+007152        MOVE "INVALID FDATE" TO REJECT-REASON
+007153        GO TO 4150-EXIT
+007154     END-IF
+007155     MOVE FDATE IN CUSTREC TO FDATE-WORK
+007156     IF FDATE-YYYY < 1900 OR FDATE-YYYY > 2099
+007157        OR FDATE-MM < 1 OR FDATE-MM > 12
+007158        OR FDATE-DD < 1 OR FDATE-DD > 31
+007159        SET CUSTREC-INVALID TO TRUE
+007160        MOVE "FDATE OUT OF RANGE" TO REJECT-REASON
+007161        GO TO 4150-EXIT
+007162     END-IF
+007163
+007164     COMPUTE NUMVAL-TEST-RC =
+007165        FUNCTION TEST-NUMVAL(LDATE IN CUSTREC)
+007166     IF NUMVAL-TEST-RC NOT = 0
+007167        SET CUSTREC-INVALID TO TRUE
+007168        MOVE "INVALID LDATE" TO REJECT-REASON
+007169        GO TO 4150-EXIT
+007170     END-IF
+007171     MOVE LDATE IN CUSTREC TO LDATE-WORK
+007172     IF LDATE-YYYY < 1900 OR LDATE-YYYY > 2099
+007173        OR LDATE-MM < 1 OR LDATE-MM > 12
+007174        OR LDATE-DD < 1 OR LDATE-DD > 31
+007175        SET CUSTREC-INVALID TO TRUE
+007176        MOVE "LDATE OUT OF RANGE" TO REJECT-REASON
+007177     END-IF
+007178     .
+007179 4150-EXIT.
+007180     EXIT.
+007181
+007182*----------------------------------------------------------------
+007183* 4160-WRITE-EXCEPTION-REC - LOG A CUSTRECS-FILE RECORD THAT
+007184* FAILED EDIT, WITH THE CUSTOMER NAME AND THE REASON REJECTED.
+007185*----------------------------------------------------------------
+007186 4160-WRITE-EXCEPTION-REC.
+007187     ADD 1 TO EXCEPT-NUM
+007188     STRING
+007189        ACCT-ID IN CUSTREC DELIMITED BY SIZE
+007190        " " DELIMITED BY SIZE
+007191        FNAME IN CUSTREC DELIMITED BY SIZE
+007192        " " DELIMITED BY SIZE
+007193        LNAME IN CUSTREC DELIMITED BY SIZE
+007194        " - " DELIMITED BY SIZE
+007195        REJECT-REASON DELIMITED BY SIZE
+007196        INTO TOPEXCPT-REPORT-LINE
+007197     WRITE TOPEXCPT-REPORT-LINE
+007198     .
+007199 4160-EXIT.
+007200     EXIT.
+007201
+007202 4200-CHECK-TIER.
+007204     IF TOPACCT-BALANCE-TMP > TIER-THRESHOLD(T)
+007206        IF TIER-TOPACCT-NUM(T) < TOPACCT-MAX
+007208           ADD 1 TO TIER-TOPACCT-NUM(T)
+007210           MOVE ACCT-ID IN CUSTREC
+007212              TO ACCT-ID IN TIER-TOPACCT(T, TIER-TOPACCT-NUM(T))
+007214           MOVE FNAME IN CUSTREC
+007216              TO FNAME IN TIER-TOPACCT(T, TIER-TOPACCT-NUM(T))
+007218           MOVE LNAME IN CUSTREC
+007220              TO LNAME IN TIER-TOPACCT(T, TIER-TOPACCT-NUM(T))
+007222           MOVE BALANCE IN CUSTREC
+007224              TO BALANCE IN TIER-TOPACCT(T, TIER-TOPACCT-NUM(T))
+007226           MOVE TOPACCT-BALANCE-TMP TO BALANCE-NUM IN
+007228              TIER-TOPACCT(T, TIER-TOPACCT-NUM(T))
+007230           ADD TOPACCT-BALANCE-TMP TO TIER-SUM-TOP-BALANCE(T)
+007232        ELSE
+007234           SET TIER-TRUNCATED(T) TO TRUE
+007236        END-IF
+007238     END-IF
+007240     .
+007242 4200-EXIT.
+007244     EXIT.
+007246
+007360*----------------------------------------------------------------
+007370* 4500-SORT-TIER-TABLES - ORDER EACH TIER'S QUALIFYING ACCOUNTS
+007380* DESCENDING BY BALANCE SO EACH SECTION READS AS AN ACTUAL
+007390* "TOP N" LIST, RANKED HIGHEST BALANCE FIRST.  A STRAIGHT
+007400* BUBBLE SORT IS USED SINCE EACH TIER'S LIST IS SMALL RELATIVE
+007410* TO THE FULL CUSTOMER FILE.
+007420*----------------------------------------------------------------
+007430 4500-SORT-TIER-TABLES.
+007440     PERFORM 4510-SORT-ONE-TIER THRU 4510-EXIT
+007450        VARYING T FROM 1 BY 1 UNTIL T > NUM-TIERS
+007460     .
+007470 4500-EXIT.
+007480     EXIT.
+007490
+007500 4510-SORT-ONE-TIER.
+007510     IF TIER-TOPACCT-NUM(T) > 1
+007520        PERFORM 4520-SORT-OUTER-LOOP THRU 4520-EXIT
+007530           VARYING SORT-I FROM 1 BY 1
+007540           UNTIL SORT-I >= TIER-TOPACCT-NUM(T)
+007550     END-IF
+007560     .
+007570 4510-EXIT.
+007580     EXIT.
+007590
+007600 4520-SORT-OUTER-LOOP.
+007610     PERFORM 4530-SORT-INNER-LOOP THRU 4530-EXIT
+007620        VARYING SORT-J FROM 1 BY 1
+007630        UNTIL SORT-J > TIER-TOPACCT-NUM(T) - SORT-I
+007640     .
+007650 4520-EXIT.
+007660     EXIT.
+007670
+007680 4530-SORT-INNER-LOOP.
+007690     IF BALANCE-NUM IN TIER-TOPACCT(T, SORT-J) <
+007700        BALANCE-NUM IN TIER-TOPACCT(T, SORT-J + 1)
+007710        MOVE TIER-TOPACCT(T, SORT-J) TO TIER-SORT-HOLD
+007720        MOVE TIER-TOPACCT(T, SORT-J + 1)
+007725           TO TIER-TOPACCT(T, SORT-J)
+007730        MOVE TIER-SORT-HOLD TO TIER-TOPACCT(T, SORT-J + 1)
+007740     END-IF
+007750     .
+007760 4530-EXIT.
+007770     EXIT.
+007780
+007790 5000-WRITE-REPORT-NUM-CUST-RECS.
+007800     MOVE SPACES TO TOPACCTS-REPORT-LINE
+007801     STRING
+007810        "# OF CUSTRECS-FILE RECORDS READ: " DELIMITED BY SIZE
+007820        CUST-NUM DELIMITED BY SIZE
+007830        INTO TOPACCTS-REPORT-LINE
+007840     WRITE TOPACCTS-REPORT-LINE
+007850
+007860     MOVE SUM-ALL-BALANCE TO SUM-ALL-BALANCE-ED
+007865     MOVE SPACES TO TOPACCTS-REPORT-LINE
+007870     STRING
+007880        "SUM OF ALL BALANCES READ: " DELIMITED BY SIZE
+007890        SUM-ALL-BALANCE-ED DELIMITED BY SIZE
+007900        INTO TOPACCTS-REPORT-LINE
+007910     WRITE TOPACCTS-REPORT-LINE
+007912
+007913     MOVE SPACES TO TOPACCTS-REPORT-LINE
+007916     STRING
+007917        "# OF RECORDS FAILING EDIT: " DELIMITED BY SIZE
+007918        EXCEPT-NUM DELIMITED BY SIZE
+007919        INTO TOPACCTS-REPORT-LINE
+007920     WRITE TOPACCTS-REPORT-LINE
+007921
+007930     MOVE "==============================================="
+007940        TO TOPACCTS-REPORT-LINE
+007950     WRITE TOPACCTS-REPORT-LINE
+007960     .
+007970 5000-EXIT.
+007980     EXIT.
+007990
+008000 6000-WRITE-TIER-REPORTS.
+008010     PERFORM 6100-WRITE-ONE-TIER-REPORT THRU 6100-EXIT
+008020        VARYING T FROM 1 BY 1 UNTIL T > NUM-TIERS
+008030     .
+008040 6000-EXIT.
+008050     EXIT.
+008060
+008070 6100-WRITE-ONE-TIER-REPORT.
+008080     PERFORM 6110-WRITE-TIER-HEADER THRU 6110-EXIT
+008090     PERFORM 6200-WRITE-TIER-TOPACCTS THRU 6200-EXIT
+008100     PERFORM 6300-WRITE-TIER-FOOTER THRU 6300-EXIT
+008110     .
+008120 6100-EXIT.
+008130     EXIT.
+008140
+008150 6110-WRITE-TIER-HEADER.
+008160     MOVE TIER-THRESHOLD(T) TO TIER-THRESHOLD-ED
+008165     MOVE SPACES TO TOPACCTS-REPORT-LINE
+008170     STRING
+008180        "----- TOP ACCOUNTS FOR " DELIMITED BY SIZE
+008190        TIER-RECIPIENT(T) DELIMITED BY SIZE
+008200        " (OVER " DELIMITED BY SIZE
+008210        TIER-THRESHOLD-ED DELIMITED BY SIZE
+008220        ") -----" DELIMITED BY SIZE
+008230        INTO TOPACCTS-REPORT-LINE
+008240     WRITE TOPACCTS-REPORT-LINE
+008250     .
+008260 6110-EXIT.
+008270     EXIT.
+008280
+008290 6200-WRITE-TIER-TOPACCTS.
+008300     PERFORM 6210-WRITE-TIER-TOPACCT THRU 6210-EXIT
+008310        VARYING I FROM 1 BY 1 UNTIL I > TIER-TOPACCT-NUM(T)
+008320     .
+008330 6200-EXIT.
+008340     EXIT.
+008350
+008360 6210-WRITE-TIER-TOPACCT.
+008370     MOVE I TO RANK-DISP
+008375     MOVE SPACES TO TOPACCTS-REPORT-LINE
+008380     STRING
+008390        RANK-DISP DELIMITED BY SIZE
+008400        ". " DELIMITED BY SIZE
+008405        ACCT-ID IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008406        " " DELIMITED BY SIZE
+008410        FNAME IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008420        " " DELIMITED BY SIZE
+008430        LNAME IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008440        " " DELIMITED BY SIZE
+008450        BALANCE IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008460        INTO TOPACCTS-REPORT-LINE
+008470     WRITE TOPACCTS-REPORT-LINE
+008475     PERFORM 6220-WRITE-TIER-TOPACCT-CSV THRU 6220-EXIT
+008480     .
+008490 6210-EXIT.
+008500     EXIT.
+008501
+008502*----------------------------------------------------------------
+008503* 6220-WRITE-TIER-TOPACCT-CSV - COMMA-DELIMITED COPY OF THE SAME
+008504* LINE FOR TOPCSV-FILE: RECIPIENT,RANK,ID,FIRST,LAST,BALANCE.
+008505*----------------------------------------------------------------
+008506 6220-WRITE-TIER-TOPACCT-CSV.
+008507     STRING
+008508        TIER-RECIPIENT(T) DELIMITED BY SIZE
+008509        "," DELIMITED BY SIZE
+008510        RANK-DISP DELIMITED BY SIZE
+008511        "," DELIMITED BY SIZE
+008512        ACCT-ID IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008513        "," DELIMITED BY SIZE
+008514        FNAME IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008515        "," DELIMITED BY SIZE
+008516        LNAME IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008517        "," DELIMITED BY SIZE
+008518        BALANCE IN TIER-TOPACCT(T, I) DELIMITED BY SIZE
+008519        INTO TOPCSV-LINE
+008521     WRITE TOPCSV-LINE
+008522     .
+008523 6220-EXIT.
+008524     EXIT.
+008525
+008526 6300-WRITE-TIER-FOOTER.
+008527     MOVE SPACES TO TOPACCTS-REPORT-LINE
+008530     STRING
+008540        "# OF TOP ACCOUNTS FOR THIS TIER: " DELIMITED BY SIZE
+008550        TIER-TOPACCT-NUM(T) DELIMITED BY SIZE
+008560        INTO TOPACCTS-REPORT-LINE
+008570     WRITE TOPACCTS-REPORT-LINE
+008580
+008590     MOVE TIER-SUM-TOP-BALANCE(T) TO SUM-TOP-BALANCE-ED
+008595     MOVE SPACES TO TOPACCTS-REPORT-LINE
+008600     STRING
+008610        "SUM OF THIS TIER'S TOP-ACCOUNT BALANCES: "
+008620           DELIMITED BY SIZE
+008630        SUM-TOP-BALANCE-ED DELIMITED BY SIZE
+008640        INTO TOPACCTS-REPORT-LINE
+008650     WRITE TOPACCTS-REPORT-LINE
+008660
+008670     IF TIER-TRUNCATED(T)
+008675        MOVE SPACES TO TOPACCTS-REPORT-LINE
+008680        STRING
+008690           "*** MORE THAN " DELIMITED BY SIZE
+008700           TOPACCT-MAX-DISP DELIMITED BY SIZE
+008710           " QUALIFYING ACCOUNTS FOR THIS TIER - LIST"
+008720              DELIMITED BY SIZE
+008730           " TRUNCATED ***" DELIMITED BY SIZE
+008740           INTO TOPACCTS-REPORT-LINE
+008750        WRITE TOPACCTS-REPORT-LINE
+008760     END-IF
+008770
+008780     MOVE "==============================================="
+008790        TO TOPACCTS-REPORT-LINE
+008800     WRITE TOPACCTS-REPORT-LINE
+008810     .
+008820 6300-EXIT.
+008830     EXIT.
+008840
+008850 7000-CLOSE-FILES.
+008860     CLOSE TOPACCTS-FILE
+008865     CLOSE TOPEXCPT-FILE
+008866     CLOSE TOPCSV-FILE
+008870     CLOSE CUSTRECS-FILE
+008880     .
+008890 7000-EXIT.
+008900     EXIT.
