@@ -0,0 +1,450 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTMNT.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  RH   ORIGINAL INSTALLATION.  ADD/CHANGE/DELETE
+001100*                  MAINTENANCE RUN AGAINST CUSTRECS-FILE.
+001200*                  OLDMSTR-FILE AND TRANFILE MUST BOTH BE IN
+001300*                  ASCENDING ACCT-ID SEQUENCE.  EVERY ADD,
+001400*                  CHANGE OR DELETE (AND EVERY REJECTED
+001500*                  TRANSACTION) IS WRITTEN TO AUDIT-FILE WITH
+001600*                  THE OPERATOR ID, THE DATE AND WHAT CHANGED,
+001700*                  SO THERE IS A RECORD OF WHO TOUCHED WHAT.
+001750* 08/09/2026  RH   CORRECTED THE TRANFILE RECORD-LENGTH CLAUSE TO
+001760*                  MATCH TRAN-RECORD, AND MADE THE DELETE BRANCH
+001770*                  STAMP ITS OWN AUDIT-FILE REASON INSTEAD OF
+001780*                  CARRYING OVER WHATEVER THE PRIOR TRAN LEFT.
+001790* 08/09/2026  RH   A MATCHED MASTER NOW STAYS CURRENT UNTIL EVERY
+001791*                  TRANSACTION FOR ITS ACCT-ID HAS BEEN APPLIED,
+001792*                  INSTEAD OF ADVANCING OLDMSTR-FILE AFTER JUST
+001793*                  ONE TRANSACTION - A SECOND TRANSACTION FOR THE
+001794*                  SAME ACCOUNT WAS BEING COMPARED AGAINST THE
+001795*                  WRONG MASTER RECORD.  THE AUDIT TRAIL FOR A
+001796*                  CHANGE NOW ALSO NAMES WHICH FIELDS CHANGED AND
+001797*                  WRITES AN OLD-VALUE/NEW-VALUE DETAIL LINE FOR
+001798*                  NAME AND BALANCE CHANGES, INSTEAD OF THE SAME
+001799*                  FIXED "CHANGED" LITERAL FOR EVERY TRANSACTION.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT OLDMSTR-FILE ASSIGN TO OLDMSTR.
+002300     SELECT NEWMSTR-FILE ASSIGN TO NEWMSTR.
+002400     SELECT TRANFILE ASSIGN TO TRANFILE.
+002500     SELECT AUDIT-FILE ASSIGN TO AUDITLOG.
+002600     SELECT MAINTID-FILE ASSIGN TO MAINTID
+002700         FILE STATUS IS MAINTID-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100*----------------------------------------------------------------
+003200* OLDMSTR-FILE / NEWMSTR-FILE - THE CUSTOMER MASTER BEFORE AND
+003300* AFTER THIS MAINTENANCE RUN, BOTH IN THE SHARED CUSTREC LAYOUT.
+003400*----------------------------------------------------------------
+003500 FD  OLDMSTR-FILE RECORD CONTAINS 83 CHARACTERS RECORDING MODE F.
+003600 01  OLD-CUSTREC.
+003700     COPY CUSTREC.
+003800
+003900 FD  NEWMSTR-FILE RECORD CONTAINS 83 CHARACTERS RECORDING MODE F.
+004000 01  NEW-CUSTREC.
+004100     COPY CUSTREC.
+004200
+004300*----------------------------------------------------------------
+004400* TRANFILE - ONE MAINTENANCE TRANSACTION PER RECORD.  TRAN-ACTION
+004500* OF "A" ADDS A NEW ACCOUNT, "C" CHANGES THE NAME/DATE/BALANCE
+004600* FIELDS SUPPLIED (BLANK FIELDS ARE LEFT UNCHANGED), AND "D"
+004700* REMOVES THE ACCOUNT FROM NEWMSTR-FILE.
+004800*----------------------------------------------------------------
+004900 FD  TRANFILE RECORD CONTAINS 72 CHARACTERS RECORDING MODE F.
+005000 01  TRAN-RECORD.
+005100     05 TRAN-ACCT-ID   PIC X(10).
+005200     05 TRAN-ACTION    PIC X(01).
+005300        88 TRAN-ADD    VALUE "A".
+005400        88 TRAN-CHANGE VALUE "C".
+005500        88 TRAN-DELETE VALUE "D".
+005600     05 TRAN-FNAME     PIC X(11).
+005700     05 TRAN-LNAME     PIC X(22).
+005800     05 TRAN-FDATE     PIC X(8).
+005900     05 TRAN-LDATE     PIC X(8).
+006000     05 TRAN-BALANCE   PIC X(12).
+006100
+006200*----------------------------------------------------------------
+006300* AUDIT-FILE - ONE LINE PER TRANSACTION APPLIED OR REJECTED,
+006400* SHOWING WHO RAN THE JOB, WHEN, AND WHAT HAPPENED.
+006500*----------------------------------------------------------------
+006600 FD  AUDIT-FILE RECORDING MODE F.
+006700 01  AUDIT-LINE PIC X(80).
+006800
+006900*----------------------------------------------------------------
+007000* MAINTID-FILE - ONE-LINE CONTROL RECORD GIVING THE OPERATOR OR
+007100* JOB ID TO STAMP ON EVERY AUDIT-FILE LINE FOR THIS RUN.
+007200*----------------------------------------------------------------
+007300 FD  MAINTID-FILE RECORDING MODE F.
+007400 01  MAINTID-RECORD.
+007500     05 MAINTID-OPERATOR PIC X(08).
+007600
+007700 WORKING-STORAGE SECTION.
+007800 77  OPERATOR-ID       PIC X(08) VALUE "BATCH".
+007900 77  ADD-NUM           PIC 9(06) VALUE 0.
+008000 77  CHANGE-NUM        PIC 9(06) VALUE 0.
+008100 77  DELETE-NUM        PIC 9(06) VALUE 0.
+008200 77  REJECT-NUM        PIC 9(06) VALUE 0.
+008300 77  REASON-PTR        PIC 9(04) COMP VALUE 1.
+008310
+008400 01  OLD-EOF-SW        PIC X(01) VALUE "N".
+008500     88 OLD-EOF        VALUE "Y".
+008600 01  TRAN-EOF-SW       PIC X(01) VALUE "N".
+008700     88 TRAN-EOF       VALUE "Y".
+008800 01  MAINTID-STATUS    PIC XX VALUE SPACES.
+008900     88 MAINTID-OK     VALUE "00".
+008910 01  DELETE-PENDING-SW PIC X(01) VALUE "N".
+008920     88 DELETE-PENDING VALUE "Y".
+008930 01  LAST-ADD-ACCT-ID  PIC X(10) VALUE SPACES.
+009000
+009100 01  REJECT-REASON     PIC X(40) VALUE SPACES.
+009110 01  DETAIL-FIELD-NAME PIC X(08) VALUE SPACES.
+009120 01  DETAIL-OLD-VALUE  PIC X(22) VALUE SPACES.
+009130 01  DETAIL-NEW-VALUE  PIC X(22) VALUE SPACES.
+009150
+009200 01  DATE-TODAY-HEADER.
+009300     05 TODAY-YEAR PIC 9(4).
+009400     05 TODAY-MONTH PIC 9(2).
+009500     05 TODAY-DAY PIC 9(2).
+009600     05 FILLER PIC X(13).
+009650
+009700 PROCEDURE DIVISION.
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010000     PERFORM 2000-OPEN-FILES THRU 2000-EXIT
+010100     PERFORM 2100-READ-OLDMSTR THRU 2100-EXIT
+010200     PERFORM 2200-READ-TRANFILE THRU 2200-EXIT
+010300     PERFORM 4000-PROCESS-RECS THRU 4000-EXIT
+010400        UNTIL OLD-EOF AND TRAN-EOF
+010500     PERFORM 5000-WRITE-TOTALS THRU 5000-EXIT
+010600     PERFORM 7000-CLOSE-FILES THRU 7000-EXIT
+010700     STOP RUN
+010800     .
+010900
+011000 1000-INITIALIZE.
+011100     PERFORM 1100-READ-MAINTID-REC THRU 1100-EXIT
+011200     MOVE FUNCTION CURRENT-DATE TO DATE-TODAY-HEADER
+011300     .
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700 1100-READ-MAINTID-REC.
+011800     OPEN INPUT MAINTID-FILE
+011900     IF NOT MAINTID-OK
+012000        DISPLAY "CUSTMNT - MAINTID-FILE NOT AVAILABLE, STATUS "
+012100           MAINTID-STATUS ", OPERATOR ID DEFAULTS TO BATCH"
+012200        GO TO 1100-EXIT
+012300     END-IF
+012400
+012500     READ MAINTID-FILE
+012600     IF MAINTID-OK AND MAINTID-OPERATOR NOT = SPACES
+012700        MOVE MAINTID-OPERATOR TO OPERATOR-ID
+012800     END-IF
+012900
+013000     CLOSE MAINTID-FILE
+013100     .
+013200 1100-EXIT.
+013300     EXIT.
+013400
+013500 2000-OPEN-FILES.
+013600     OPEN INPUT OLDMSTR-FILE
+013700     OPEN INPUT TRANFILE
+013800     OPEN OUTPUT NEWMSTR-FILE
+013900     OPEN OUTPUT AUDIT-FILE
+014000     .
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400 2100-READ-OLDMSTR.
+014500     READ OLDMSTR-FILE
+014600        AT END
+014700           SET OLD-EOF TO TRUE
+014800     END-READ
+014900     .
+015000 2100-EXIT.
+015100     EXIT.
+015200
+015300 2200-READ-TRANFILE.
+015400     READ TRANFILE
+015500        AT END
+015600           SET TRAN-EOF TO TRUE
+015700     END-READ
+015800     .
+015900 2200-EXIT.
+016000     EXIT.
+016100
+016200*----------------------------------------------------------------
+016300* 4000-PROCESS-RECS - CLASSIC SEQUENTIAL MASTER/TRANSACTION
+016400* MATCH ON ACCT-ID.  AN UNMATCHED OLD MASTER RECORD IS COPIED
+016500* THROUGH UNCHANGED; AN UNMATCHED TRANSACTION IS EITHER AN ADD
+016600* OR A REJECT; A MATCHED KEY IS HANDED TO 4200-PROCESS-MATCH-
+016700* GROUP, WHICH APPLIES EVERY TRANSACTION FOR THAT ACCT-ID BEFORE
+016710* THE MASTER IS ALLOWED TO ADVANCE.
+016800*----------------------------------------------------------------
+016900 4000-PROCESS-RECS.
+017000     EVALUATE TRUE
+017100        WHEN OLD-EOF AND NOT TRAN-EOF
+017200           PERFORM 4300-PROCESS-TRAN-ONLY THRU 4300-EXIT
+017300        WHEN TRAN-EOF AND NOT OLD-EOF
+017400           PERFORM 4100-COPY-OLD-TO-NEW THRU 4100-EXIT
+017500           PERFORM 2100-READ-OLDMSTR THRU 2100-EXIT
+017600        WHEN ACCT-ID IN OLD-CUSTREC < TRAN-ACCT-ID
+017700           PERFORM 4100-COPY-OLD-TO-NEW THRU 4100-EXIT
+017800           PERFORM 2100-READ-OLDMSTR THRU 2100-EXIT
+017900        WHEN ACCT-ID IN OLD-CUSTREC > TRAN-ACCT-ID
+018000           PERFORM 4300-PROCESS-TRAN-ONLY THRU 4300-EXIT
+018100        WHEN OTHER
+018200           PERFORM 4200-PROCESS-MATCH-GROUP THRU 4200-EXIT
+018300           PERFORM 2100-READ-OLDMSTR THRU 2100-EXIT
+018500     END-EVALUATE
+018600     .
+018700 4000-EXIT.
+018800     EXIT.
+018900
+019000 4100-COPY-OLD-TO-NEW.
+019100     MOVE OLD-CUSTREC TO NEW-CUSTREC
+019200     WRITE NEW-CUSTREC
+019300     .
+019400 4100-EXIT.
+019500     EXIT.
+019600
+019700*----------------------------------------------------------------
+019800* 4200-PROCESS-MATCH-GROUP - ACCUMULATES EVERY TRANSACTION FOR
+019810* THE CURRENT OLD MASTER'S ACCT-ID INTO NEW-CUSTREC BEFORE IT IS
+019820* WRITTEN, SO A SECOND TRANSACTION FOR THE SAME ACCOUNT (E.G. AN
+019830* ADD FOLLOWED BY A CORRECTING CHANGE, OR TWO CHANGES) IS APPLIED
+019840* TO THE RECORD IT BELONGS TO INSTEAD OF BEING COMPARED AGAINST
+019850* THE NEXT MASTER RECORD.  IF ANY TRANSACTION IN THE GROUP IS A
+019860* DELETE, THE ACCUMULATED RECORD IS DROPPED RATHER THAN WRITTEN.
+019900*----------------------------------------------------------------
+020000 4200-PROCESS-MATCH-GROUP.
+020010     MOVE OLD-CUSTREC TO NEW-CUSTREC
+020020     MOVE "N" TO DELETE-PENDING-SW
+020030     PERFORM 4210-PROCESS-ONE-TRAN THRU 4210-EXIT
+020040     PERFORM 2200-READ-TRANFILE THRU 2200-EXIT
+020050     PERFORM 4205-PROCESS-NEXT-IN-GROUP THRU 4205-EXIT
+020060        UNTIL TRAN-EOF
+020070           OR TRAN-ACCT-ID NOT = ACCT-ID IN OLD-CUSTREC
+020080     IF NOT DELETE-PENDING
+020090        WRITE NEW-CUSTREC
+020100     END-IF
+020110     .
+020120 4200-EXIT.
+020130     EXIT.
+020140
+020150 4205-PROCESS-NEXT-IN-GROUP.
+020160     PERFORM 4210-PROCESS-ONE-TRAN THRU 4210-EXIT
+020170     PERFORM 2200-READ-TRANFILE THRU 2200-EXIT
+020180     .
+020190 4205-EXIT.
+020200     EXIT.
+020300
+020400*----------------------------------------------------------------
+020500* 4210-PROCESS-ONE-TRAN - APPLY ONE TRANSACTION FOR THE CURRENT
+020600* ACCT-ID TO THE NEW-CUSTREC ACCUMULATOR BUILT BY 4200-PROCESS-
+020700* MATCH-GROUP.
+020800*----------------------------------------------------------------
+020900 4210-PROCESS-ONE-TRAN.
+021000     EVALUATE TRUE
+021100        WHEN TRAN-DELETE
+021200           MOVE "Y" TO DELETE-PENDING-SW
+021300           ADD 1 TO DELETE-NUM
+021400           MOVE "DELETED" TO REJECT-REASON
+021500           PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+021550        WHEN TRAN-CHANGE AND DELETE-PENDING
+021560           ADD 1 TO REJECT-NUM
+021570           MOVE "REJECTED - CHANGE AFTER DELETE"
+021580              TO REJECT-REASON
+021590           PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+021600        WHEN TRAN-CHANGE
+021700           PERFORM 4220-APPLY-CHANGE THRU 4220-EXIT
+021800        WHEN TRAN-ADD
+021900           ADD 1 TO REJECT-NUM
+022000           MOVE "REJECTED - DUPLICATE ACCT-ID ON ADD"
+022100              TO REJECT-REASON
+022200           PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+022300        WHEN OTHER
+022400           ADD 1 TO REJECT-NUM
+022500           MOVE "REJECTED - INVALID TRAN-ACTION"
+022600              TO REJECT-REASON
+022700           PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+022800     END-EVALUATE
+022900     .
+023000 4210-EXIT.
+023100     EXIT.
+023200
+023300*----------------------------------------------------------------
+023400* 4220-APPLY-CHANGE - ONLY THE FIELDS SUPPLIED ON THE TRANSACTION
+023500* (NON-SPACE) OVERLAY THE ACCUMULATED NEW-CUSTREC; THE REST CARRY
+023600* FORWARD.  REJECT-REASON NAMES EVERY FIELD THIS TRANSACTION
+023700* CHANGED, AND EACH NAME OR BALANCE CHANGE ALSO GETS ITS OWN
+023800* AUDIT-FILE DETAIL LINE SHOWING THE OLD AND NEW VALUE.
+023900*----------------------------------------------------------------
+024000 4220-APPLY-CHANGE.
+024100     MOVE SPACES TO REJECT-REASON
+024200     MOVE 1 TO REASON-PTR
+024300     STRING "CHANGED" DELIMITED BY SIZE
+024400        INTO REJECT-REASON WITH POINTER REASON-PTR
+024500     IF TRAN-FNAME NOT = SPACES
+024600        STRING " FNAME" DELIMITED BY SIZE
+024700           INTO REJECT-REASON WITH POINTER REASON-PTR
+024800        MOVE FNAME IN NEW-CUSTREC TO DETAIL-OLD-VALUE
+024900        MOVE TRAN-FNAME TO DETAIL-NEW-VALUE
+025000        MOVE "FNAME" TO DETAIL-FIELD-NAME
+025100        PERFORM 6110-WRITE-CHANGE-DETAIL THRU 6110-EXIT
+025200        MOVE TRAN-FNAME TO FNAME IN NEW-CUSTREC
+025300     END-IF
+025400     IF TRAN-LNAME NOT = SPACES
+025500        STRING " LNAME" DELIMITED BY SIZE
+025600           INTO REJECT-REASON WITH POINTER REASON-PTR
+025700        MOVE LNAME IN NEW-CUSTREC TO DETAIL-OLD-VALUE
+025800        MOVE TRAN-LNAME TO DETAIL-NEW-VALUE
+025900        MOVE "LNAME" TO DETAIL-FIELD-NAME
+026000        PERFORM 6110-WRITE-CHANGE-DETAIL THRU 6110-EXIT
+026100        MOVE TRAN-LNAME TO LNAME IN NEW-CUSTREC
+026200     END-IF
+026300     IF TRAN-FDATE NOT = SPACES
+026400        STRING " FDATE" DELIMITED BY SIZE
+026500           INTO REJECT-REASON WITH POINTER REASON-PTR
+026600        MOVE TRAN-FDATE TO FDATE IN NEW-CUSTREC
+026700     END-IF
+026800     IF TRAN-LDATE NOT = SPACES
+026900        STRING " LDATE" DELIMITED BY SIZE
+027000           INTO REJECT-REASON WITH POINTER REASON-PTR
+027100        MOVE TRAN-LDATE TO LDATE IN NEW-CUSTREC
+027200     END-IF
+027300     IF TRAN-BALANCE NOT = SPACES
+027400        STRING " BALANCE" DELIMITED BY SIZE
+027500           INTO REJECT-REASON WITH POINTER REASON-PTR
+027600        MOVE BALANCE IN NEW-CUSTREC TO DETAIL-OLD-VALUE
+027700        MOVE TRAN-BALANCE TO DETAIL-NEW-VALUE
+027800        MOVE "BALANCE" TO DETAIL-FIELD-NAME
+027900        PERFORM 6110-WRITE-CHANGE-DETAIL THRU 6110-EXIT
+028000        MOVE TRAN-BALANCE TO BALANCE IN NEW-CUSTREC
+028100     END-IF
+028200     ADD 1 TO CHANGE-NUM
+028300     PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+028400     .
+028500 4220-EXIT.
+028600     EXIT.
+028700
+028710*----------------------------------------------------------------
+028720* 4300-PROCESS-TRAN-ONLY - THE TRANSACTION HAS NO MATCHING OLD
+028730* MASTER RECORD.  ONLY AN ADD IS VALID HERE; A CHANGE OR DELETE
+028740* OF AN ACCOUNT NOT ON FILE IS REJECTED, AND A SECOND CONSECUTIVE
+028750* ADD FOR THE SAME ACCT-ID (TRANFILE IS IN ACCT-ID SEQUENCE) IS
+028760* REJECTED AS A DUPLICATE RATHER THAN CREATING TWO NEWMSTR-FILE
+028770* RECORDS WITH THE SAME KEY.
+028780*----------------------------------------------------------------
+028800 4300-PROCESS-TRAN-ONLY.
+028810     EVALUATE TRUE
+028820        WHEN TRAN-ADD AND TRAN-ACCT-ID = LAST-ADD-ACCT-ID
+028830           ADD 1 TO REJECT-NUM
+028840           MOVE "REJECTED - DUPLICATE ACCT-ID ON ADD"
+028850              TO REJECT-REASON
+028860           PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+028870        WHEN TRAN-ADD
+028880           MOVE SPACES TO NEW-CUSTREC
+028890           MOVE TRAN-ACCT-ID TO ACCT-ID IN NEW-CUSTREC
+028900           MOVE TRAN-FNAME TO FNAME IN NEW-CUSTREC
+028910           MOVE TRAN-LNAME TO LNAME IN NEW-CUSTREC
+028920           MOVE TRAN-FDATE TO FDATE IN NEW-CUSTREC
+028930           MOVE TRAN-LDATE TO LDATE IN NEW-CUSTREC
+028940           MOVE TRAN-BALANCE TO BALANCE IN NEW-CUSTREC
+028950           WRITE NEW-CUSTREC
+028960           ADD 1 TO ADD-NUM
+028970           MOVE TRAN-ACCT-ID TO LAST-ADD-ACCT-ID
+028980           MOVE "ADDED" TO REJECT-REASON
+028990           PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+029000        WHEN OTHER
+029010           ADD 1 TO REJECT-NUM
+029020           MOVE "REJECTED - ACCT-ID NOT ON FILE"
+029030              TO REJECT-REASON
+029040           PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT
+029050     END-EVALUATE
+029060     PERFORM 2200-READ-TRANFILE THRU 2200-EXIT
+029070     .
+029080 4300-EXIT.
+029090     EXIT.
+029095
+029110 5000-WRITE-TOTALS.
+029120     MOVE SPACES TO AUDIT-LINE
+029130     STRING
+029140        "TOTALS - ADDED: " DELIMITED BY SIZE
+029150        ADD-NUM DELIMITED BY SIZE
+029160        "  CHANGED: " DELIMITED BY SIZE
+029170        CHANGE-NUM DELIMITED BY SIZE
+029180        "  DELETED: " DELIMITED BY SIZE
+029190        DELETE-NUM DELIMITED BY SIZE
+029200        "  REJECTED: " DELIMITED BY SIZE
+029210        REJECT-NUM DELIMITED BY SIZE
+029220        INTO AUDIT-LINE
+029230     WRITE AUDIT-LINE
+029240     .
+029250 5000-EXIT.
+029260     EXIT.
+030100
+030200*----------------------------------------------------------------
+030300* 6100-WRITE-AUDIT-LINE - ONE AUDIT-FILE RECORD IDENTIFYING THE
+030400* OPERATOR, THE DATE, THE ACCOUNT, THE ACTION CODE AND WHAT
+030500* HAPPENED, SO THERE IS A TRAIL OF WHO CHANGED WHAT AND WHEN.
+030600*----------------------------------------------------------------
+030700 6100-WRITE-AUDIT-LINE.
+030800     STRING
+030900        OPERATOR-ID DELIMITED BY SIZE
+031000        " " DELIMITED BY SIZE
+031100        TODAY-MONTH DELIMITED BY SIZE
+031200        "." DELIMITED BY SIZE
+031300        TODAY-DAY DELIMITED BY SIZE
+031400        "." DELIMITED BY SIZE
+031500        TODAY-YEAR DELIMITED BY SIZE
+031600        " " DELIMITED BY SIZE
+031700        TRAN-ACCT-ID DELIMITED BY SIZE
+031800        " " DELIMITED BY SIZE
+031900        TRAN-ACTION DELIMITED BY SIZE
+032000        " " DELIMITED BY SIZE
+032100        REJECT-REASON DELIMITED BY SIZE
+032200        INTO AUDIT-LINE
+032300     WRITE AUDIT-LINE
+032400     .
+032500 6100-EXIT.
+032600     EXIT.
+032700
+032710*----------------------------------------------------------------
+032720* 6110-WRITE-CHANGE-DETAIL - ONE AUDIT-FILE LINE SHOWING THE OLD
+032730* AND NEW VALUE OF A SINGLE FIELD CHANGED BY 4220-APPLY-CHANGE.
+032740*----------------------------------------------------------------
+032750 6110-WRITE-CHANGE-DETAIL.
+032760     MOVE SPACES TO AUDIT-LINE
+032770     STRING
+032780        "DETAIL " DELIMITED BY SIZE
+032790        TRAN-ACCT-ID DELIMITED BY SIZE
+032800        " " DELIMITED BY SIZE
+032810        DETAIL-FIELD-NAME DELIMITED BY SIZE
+032820        " " DELIMITED BY SIZE
+032830        DETAIL-OLD-VALUE DELIMITED BY SIZE
+032840        " -> " DELIMITED BY SIZE
+032850        DETAIL-NEW-VALUE DELIMITED BY SIZE
+032860        INTO AUDIT-LINE
+032870     WRITE AUDIT-LINE
+032880     .
+032890 6110-EXIT.
+032891     EXIT.
+032895
+032896 7000-CLOSE-FILES.
+032900     CLOSE OLDMSTR-FILE
+033000     CLOSE NEWMSTR-FILE
+033100     CLOSE TRANFILE
+033200     CLOSE AUDIT-FILE
+033300     .
+033400 7000-EXIT.
+033500     EXIT.
