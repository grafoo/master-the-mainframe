@@ -0,0 +1,298 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DORMACCT.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  RH   ORIGINAL INSTALLATION.  COMPANION TO TOPACCTS
+001100*                  THAT FLAGS HIGH-BALANCE ACCOUNTS THAT HAVE
+001200*                  NOT MOVED (LDATE) IN OVER A CUTOFF NUMBER OF
+001300*                  DAYS, SO RELATIONSHIP MANAGERS HAVE A LIST OF
+001400*                  DORMANT HIGH-BALANCE CUSTOMERS TO CALL ON.
+001450* 08/09/2026  RH   ADDED AN EDIT CHECK ON BALANCE AND LDATE
+001460*                  BEFORE THEY ARE USED IN THE DORMANCY TEST, TO
+001470*                  MATCH THE SAME EDIT ADDED TO TOPACCTS.  ANY
+001480*                  RECORD THAT FAILS EDIT IS COUNTED AND SKIPPED
+001490*                  RATHER THAN LEFT TO PRODUCE A BAD COMPARISON.
+001495* 08/09/2026  RH   CUSTREC IS NOW COPIED FROM THE SHARED CUSTREC
+001496*                  COPYBOOK (ADDS ACCT-ID) INSTEAD OF BEING
+001497*                  CODED HERE, SO TOPACCTS AND DORMACCT STAY IN
+001498*                  STEP.  THE DORMANT-ACCOUNT LINE NOW LEADS
+001499*                  WITH THE ACCOUNT ID.
+001500* 08/09/2026  RH   WIDENED DORMACCT-REPORT-LINE BY ONE BYTE - IT
+001510*                  WAS ONE SHORT OF THE ACCT-ID/NAME/BALANCE/
+001520*                  LAST-ACTIVITY LINE AND WAS TRUNCATING THE
+001530*                  LAST DIGIT OF LDATE.
+001540* 08/09/2026  RH   WIDENED DORM-BALANCE-CMP AND DORM-BALANCE-TMP
+001550*                  FROM PIC 9,999,999V99 TO PIC 9(11)V99, THE
+001560*                  SAME FIX MADE TO TOPACCTS' BALANCE FIELDS - A
+001570*                  NINE-DIGIT FIELD WAS WRAPPING ON BALANCES OVER
+001580*                  $9,999,999.99.
+001590*----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT CUSTRECS-FILE ASSIGN TO CUSTRECS.
+002000     SELECT DORMACCT-FILE ASSIGN TO DORMACCT.
+002100     SELECT DORMTHR-FILE ASSIGN TO DORMTHR
+002200         FILE STATUS IS DORMTHR-STATUS.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  DORMACCT-FILE
+002700     RECORDING MODE F.
+002800 01  DORMACCT-REPORT-LINE PIC X(81).
+002900
+003000 FD  CUSTRECS-FILE RECORD CONTAINS 83 CHARACTERS RECORDING MODE F.
+003100 01  CUSTREC.
+003110     COPY CUSTREC.
+003900
+004000*----------------------------------------------------------------
+004100* DORMTHR-FILE - ONE-LINE CONTROL RECORD GIVING THE BALANCE
+004200* THAT MAKES AN ACCOUNT "HIGH BALANCE" AND THE NUMBER OF DAYS
+004300* SINCE LAST ACTIVITY THAT MAKES IT "DORMANT", SO NEITHER VALUE
+004400* IS HARD CODED IN THE PROGRAM.
+004500*----------------------------------------------------------------
+004600 FD  DORMTHR-FILE
+004700     RECORDING MODE F.
+004800 01  DORMTHR-RECORD.
+004900     05 DORMTHR-AMOUNT PIC X(15).
+005000     05 DORMTHR-DAYS   PIC 9(4).
+005100
+005200 WORKING-STORAGE SECTION.
+005300 77  DORM-BALANCE-CMP  PIC 9(11)V99 VALUE ZEROS.
+005400 77  DORM-DAYS-CUTOFF  PIC 9(4) VALUE 180.
+005500 77  DORM-BALANCE-TMP  PIC 9(11)V99 VALUE ZEROS.
+005600 77  DORM-NUM          PIC 9(6) VALUE 0.
+005700 77  CUST-NUM          PIC 9(6) VALUE 0.
+005710 77  EXCEPT-NUM        PIC 9(6) VALUE 0.
+005720 77  NUMVAL-TEST-RC    PIC S9(4) VALUE 0.
+005800 77  EOF-SW            PIC X(01) VALUE "N".
+005900     88 AT-EOF         VALUE "Y".
+006000 77  DORMTHR-STATUS    PIC XX VALUE SPACES.
+006100     88 DORMTHR-OK     VALUE "00".
+006110
+006120 01  CUSTREC-VALID-SW  PIC X(01) VALUE "Y".
+006130     88 CUSTREC-VALID    VALUE "Y".
+006140     88 CUSTREC-INVALID  VALUE "N".
+006150
+006160 01  LDATE-WORK        PIC 9(08) VALUE 0.
+006170 01  LDATE-WORK-R REDEFINES LDATE-WORK.
+006180     05 LDATE-CHK-YYYY PIC 9(04).
+006190     05 LDATE-CHK-MM   PIC 9(02).
+006200     05 LDATE-CHK-DD   PIC 9(02).
+006210
+006300 01  TODAY-DATE-NUM     PIC 9(8) VALUE ZEROS.
+006400 01  TODAY-INTEGER      PIC 9(9) COMP VALUE ZEROS.
+006500 01  CUTOFF-INTEGER     PIC 9(9) COMP VALUE ZEROS.
+006600 01  CUTOFF-DATE-NUM    PIC 9(8) VALUE ZEROS.
+006700 01  LDATE-NUM          PIC 9(8) VALUE ZEROS.
+006800
+006900 01  DATE-TODAY-HEADER.
+007000     05 TODAY-YEAR PIC 9(4).
+007100     05 TODAY-MONTH PIC 9(2).
+007200     05 TODAY-DAY PIC 9(2).
+007300     05 TODAY-TRAILER PIC 9(8)X9(4).
+007400
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007800     PERFORM 2000-OPEN-FILES THRU 2000-EXIT
+007900     PERFORM 3000-WRITE-REPORT-HEADERS THRU 3000-EXIT
+008000     PERFORM 4000-READ-CUSTOMER-RECS THRU 4000-EXIT
+008100     PERFORM 5000-WRITE-REPORT-TOTALS THRU 5000-EXIT
+008200     PERFORM 7000-CLOSE-FILES THRU 7000-EXIT
+008300     STOP RUN
+008400     .
+008500
+008600 1000-INITIALIZE.
+008700     PERFORM 1100-READ-DORMTHR-REC THRU 1100-EXIT
+008800     MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE-NUM
+008900     COMPUTE TODAY-INTEGER =
+008910        FUNCTION INTEGER-OF-DATE(TODAY-DATE-NUM)
+009000     COMPUTE CUTOFF-INTEGER = TODAY-INTEGER - DORM-DAYS-CUTOFF
+009100     COMPUTE CUTOFF-DATE-NUM =
+009110        FUNCTION DATE-OF-INTEGER(CUTOFF-INTEGER)
+009200     .
+009300 1000-EXIT.
+009400     EXIT.
+009500
+009600 1100-READ-DORMTHR-REC.
+009700     MOVE 1000000.00 TO DORM-BALANCE-CMP
+009800     OPEN INPUT DORMTHR-FILE
+009900     IF NOT DORMTHR-OK
+010000        DISPLAY "DORMACCT - DORMTHR-FILE NOT AVAILABLE, STATUS "
+010100           DORMTHR-STATUS ", USING DEFAULT PARAMETERS"
+010200        GO TO 1100-EXIT
+010300     END-IF
+010400
+010500     READ DORMTHR-FILE
+010600     IF DORMTHR-OK
+010700        COMPUTE DORM-BALANCE-CMP =
+010710           FUNCTION NUMVAL-C(DORMTHR-AMOUNT)
+010800        IF DORMTHR-DAYS > 0
+010900           MOVE DORMTHR-DAYS TO DORM-DAYS-CUTOFF
+011000        END-IF
+011100     ELSE
+011200        DISPLAY "DORMACCT - DORMTHR-FILE EMPTY, USING DEFAULT "
+011300           "PARAMETERS"
+011400     END-IF
+011500
+011600     CLOSE DORMTHR-FILE
+011700     .
+011800 1100-EXIT.
+011900     EXIT.
+012000
+012100 2000-OPEN-FILES.
+012200     OPEN INPUT CUSTRECS-FILE
+012300     OPEN OUTPUT DORMACCT-FILE
+012400     .
+012500 2000-EXIT.
+012600     EXIT.
+012700
+012800 3000-WRITE-REPORT-HEADERS.
+012900     MOVE "REPORT OF DORMANT HIGH-BALANCE ACCOUNTS"
+013000        TO DORMACCT-REPORT-LINE
+013100     WRITE DORMACCT-REPORT-LINE
+013200
+013300     MOVE FUNCTION CURRENT-DATE TO DATE-TODAY-HEADER
+013400     STRING
+013410        "PREPARED FOR RELATIONSHIP MANAGEMENT ON"
+013420           DELIMITED BY SIZE
+013600        " " DELIMITED BY SIZE
+013700        TODAY-MONTH DELIMITED BY SIZE
+013800        "." DELIMITED BY SIZE
+013900        TODAY-DAY DELIMITED BY SIZE
+014000        "." DELIMITED BY SIZE
+014100        TODAY-YEAR DELIMITED BY SIZE
+014200        INTO DORMACCT-REPORT-LINE
+014300     WRITE DORMACCT-REPORT-LINE
+014400     .
+014500 3000-EXIT.
+014600     EXIT.
+014700
+014800 4000-READ-CUSTOMER-RECS.
+014900     PERFORM 4100-READ-REC THRU 4100-EXIT
+015000        UNTIL AT-EOF
+015100     .
+015200 4000-EXIT.
+015300     EXIT.
+015400
+015500 4100-READ-REC.
+015600     READ CUSTRECS-FILE
+015700        AT END
+015800           SET AT-EOF TO TRUE
+015900           GO TO 4100-EXIT
+016000     END-READ
+016100
+016200     ADD 1 TO CUST-NUM
+016210     PERFORM 4150-VALIDATE-CUSTREC THRU 4150-EXIT
+016220     IF CUSTREC-INVALID
+016230        ADD 1 TO EXCEPT-NUM
+016240        GO TO 4100-EXIT
+016250     END-IF
+016300     PERFORM 4200-CHECK-DORMANT THRU 4200-EXIT
+016400     .
+016500 4100-EXIT.
+016600     EXIT.
+016610
+016620*----------------------------------------------------------------
+016630* 4150-VALIDATE-CUSTREC - CONFIRM BALANCE AND LDATE ARE VALID
+016640* BEFORE THEY ARE USED IN THE DORMANCY TEST.
+016650*----------------------------------------------------------------
+016660 4150-VALIDATE-CUSTREC.
+016670     SET CUSTREC-VALID TO TRUE
+016680
+016690     COMPUTE NUMVAL-TEST-RC =
+016700        FUNCTION TEST-NUMVAL-C(BALANCE IN CUSTREC)
+016710     IF NUMVAL-TEST-RC NOT = 0
+016720        SET CUSTREC-INVALID TO TRUE
+016730        GO TO 4150-EXIT
+016740     END-IF
+016750
+016760     COMPUTE NUMVAL-TEST-RC =
+016770        FUNCTION TEST-NUMVAL(LDATE IN CUSTREC)
+016780     IF NUMVAL-TEST-RC NOT = 0
+016790        SET CUSTREC-INVALID TO TRUE
+016800        GO TO 4150-EXIT
+016810     END-IF
+016820     MOVE LDATE IN CUSTREC TO LDATE-WORK
+016830     IF LDATE-CHK-YYYY < 1900 OR LDATE-CHK-YYYY > 2099
+016840        OR LDATE-CHK-MM < 1 OR LDATE-CHK-MM > 12
+016850        OR LDATE-CHK-DD < 1 OR LDATE-CHK-DD > 31
+016860        SET CUSTREC-INVALID TO TRUE
+016870     END-IF
+016880     .
+016890 4150-EXIT.
+016900     EXIT.
+016910
+016920 4200-CHECK-DORMANT.
+016930     COMPUTE DORM-BALANCE-TMP =
+017000        FUNCTION NUMVAL-C(BALANCE IN CUSTREC)
+017100     MOVE LDATE IN CUSTREC TO LDATE-NUM
+017200
+017300     IF DORM-BALANCE-TMP > DORM-BALANCE-CMP
+017400        AND LDATE-NUM < CUTOFF-DATE-NUM
+017500        PERFORM 4210-WRITE-DORMANT-LINE THRU 4210-EXIT
+017600     END-IF
+017700     .
+017800 4200-EXIT.
+017900     EXIT.
+018000
+018100 4210-WRITE-DORMANT-LINE.
+018200     ADD 1 TO DORM-NUM
+018250     MOVE SPACES TO DORMACCT-REPORT-LINE
+018300     STRING
+018350        ACCT-ID IN CUSTREC DELIMITED BY SIZE
+018360        " " DELIMITED BY SIZE
+018400        FNAME IN CUSTREC DELIMITED BY SIZE
+018500        " " DELIMITED BY SIZE
+018600        LNAME IN CUSTREC DELIMITED BY SIZE
+018700        " " DELIMITED BY SIZE
+018800        BALANCE IN CUSTREC DELIMITED BY SIZE
+018900        " LAST ACTIVITY " DELIMITED BY SIZE
+019000        LDATE IN CUSTREC DELIMITED BY SIZE
+019100        INTO DORMACCT-REPORT-LINE
+019200     WRITE DORMACCT-REPORT-LINE
+019300     .
+019400 4210-EXIT.
+019500     EXIT.
+019600
+019700 5000-WRITE-REPORT-TOTALS.
+019800     MOVE "==============================================="
+019900        TO DORMACCT-REPORT-LINE
+020000     WRITE DORMACCT-REPORT-LINE
+020100
+020150     MOVE SPACES TO DORMACCT-REPORT-LINE
+020200     STRING
+020300        "# OF CUSTOMER RECORDS READ: " DELIMITED BY SIZE
+020400        CUST-NUM DELIMITED BY SIZE
+020500        INTO DORMACCT-REPORT-LINE
+020600     WRITE DORMACCT-REPORT-LINE
+020700
+020750     MOVE SPACES TO DORMACCT-REPORT-LINE
+020800     STRING
+020900        "# OF DORMANT HIGH-BALANCE ACCOUNTS: " DELIMITED BY SIZE
+021000        DORM-NUM DELIMITED BY SIZE
+021100        INTO DORMACCT-REPORT-LINE
+021200     WRITE DORMACCT-REPORT-LINE
+021210
+021215     MOVE SPACES TO DORMACCT-REPORT-LINE
+021220     STRING
+021230        "# OF RECORDS FAILING EDIT: " DELIMITED BY SIZE
+021240        EXCEPT-NUM DELIMITED BY SIZE
+021250        INTO DORMACCT-REPORT-LINE
+021260     WRITE DORMACCT-REPORT-LINE
+021300     .
+021400 5000-EXIT.
+021500     EXIT.
+021600
+021700 7000-CLOSE-FILES.
+021800     CLOSE DORMACCT-FILE
+021900     CLOSE CUSTRECS-FILE
+022000     .
+022100 7000-EXIT.
+022200     EXIT.
