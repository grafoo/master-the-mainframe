@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000200* CUSTREC - SHARED CUSTOMER RECORD LAYOUT FOR CUSTRECS-FILE.
+000300* USED BY TOPACCTS, DORMACCT AND CUSTMNT SO THE FIELD LIST ONLY
+000400* HAS TO BE MAINTAINED IN ONE PLACE.  THE CALLING PROGRAM SUPPLIES
+000500* THE 01-LEVEL NAME AND CODES "COPY CUSTREC." UNDER IT.
+000600*----------------------------------------------------------------
+000700     05 ACCT-ID PIC X(10).
+000800     05 FNAME PIC X(11).
+000900     05 LNAME PIC X(22).
+001000     05 FDATE PIC X(8).
+001100     05       PIC X(3).
+001200     05 LDATE PIC X(8).
+001300     05       PIC X(9).
+001400     05 BALANCE PIC X(12).
